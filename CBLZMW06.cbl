@@ -6,22 +6,90 @@
       * Purpose: Programa que realiza um Balance Line com base no CNPJ das empresas e de seus sócios
       * Updates:
       * 190124 - Marcelo - Create Program
+      * 120226 - Marcelo - Lista excecoes de CNPJ e socio orfaos (sem
+      *          correspondencia no match-merge) em arquivo separado
+      * 130226 - Marcelo - Separa o relatorio em blocos de empresas
+      *          ativas e inativas/suspensas, com contagem por bloco
+      * 150226 - Marcelo - Inclui rodape de totais de controle
+      *          (CNPJs lidos, socios lidos, linhas casadas e media
+      *          de socios por CNPJ) antes do fechamento do relatorio
+      * 180226 - Marcelo - Inclui checkpoint/restart: grava a posicao
+      *          processada periodicamente e, quando chamado com o
+      *          parametro RESTART, reposiciona as listas de entrada
+      *          e continua a gravacao do relatorio a partir delas
+      * 190226 - Marcelo - Valida a sequencia ascendente de CNPJ.txt
+      *          e SOCIOS.txt na leitura, abortando o processamento
+      *          com diagnostico se alguma das listas nao estiver
+      *          ordenada, ja que o match-merge depende disso
+      * 200226 - Marcelo - Gera extrato em CSV (CNPJ, nome da empresa,
+      *          CNPJ do socio, nome do socio) junto com o relatorio,
+      *          para carga direta em planilha/BI
+      * 230226 - Marcelo - Externaliza os caminhos de arquivo (antes
+      *          fixos no programa) via variaveis de ambiente, para
+      *          permitir agendar o job de producao apontando para um
+      *          par CNPJ/SOCIOS diferente a cada execucao
+      * 240226 - Marcelo - Inclui faixas de tempo de abertura das
+      *          empresas (menos de 1 ano, 1 a 5, 5 a 10, 10 ou mais)
+      *          com base em ARQ-L-DATA-ABERT comparada a data do
+      *          sistema
+      * 250226 - Marcelo - Sinaliza no relatorio as empresas com
+      *          concentracao societaria acima do limite de socios
+      *          configurado (WK-LIMITE-SOCIOS, ajustavel via variavel
+      *          de ambiente)
+      * 260226 - Marcelo - Inclui quebra de socios ativos/inativos por
+      *          empresa no relatorio e acrescenta a coluna de status
+      *          do socio no extrato CSV
+      * 270226 - Marcelo - Corrige a retomada via RESTART: o cabecalho
+      *          do relatorio, do arquivo de excecoes e do CSV nao sao
+      *          mais regravados numa retomada, e o checkpoint passa a
+      *          gravar tambem o conteudo das tabelas de empresas e de
+      *          pares em memoria, para que o relatorio final apos um
+      *          RESTART contemple as empresas casadas antes e depois
+      *          do checkpoint. Uma quebra de sequencia na leitura das
+      *          listas ou um estouro das tabelas de empresas/pares
+      *          agora abortam o processamento com RETURN-CODE <> 0,
+      *          sem gerar as secoes do relatorio sobre dados
+      *          incompletos
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT LISTA-CNPJ ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\CNPJ.txt'
+       SELECT LISTA-CNPJ ASSIGN TO DYNAMIC
+           WK-PATH-CNPJ
            FILE STATUS IS WK-STATUS-E01.
 
-       SELECT LISTA-SOCIOS ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\SOCIOS.txt'
+       SELECT LISTA-SOCIOS ASSIGN TO DYNAMIC
+           WK-PATH-SOCIOS
            FILE STATUS IS WK-STATUS-E02.
 
-       SELECT RELATORIO ASSIGN TO
-           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALANCEMW.txt'
+       SELECT RELATORIO ASSIGN TO DYNAMIC
+           WK-PATH-RELATORIO
            FILE STATUS IS WK-STATUS-S.
 
+       SELECT EXCECOES ASSIGN TO DYNAMIC
+           WK-PATH-EXCECOES
+           FILE STATUS IS WK-STATUS-EXC.
+
+       SELECT CHECKPT ASSIGN TO DYNAMIC
+           WK-PATH-CKPT
+           FILE STATUS IS WK-STATUS-CKPT.
+
+      * Arquivos de detalhe do checkpoint - recebem apenas as linhas
+      * de WK-TAB-EMPRESA/WK-TAB-PAR acrescentadas desde o checkpoint
+      * anterior (OPEN EXTEND a partir do segundo), em vez de regravar
+      * a tabela inteira a cada intervalo
+       SELECT CKPTEMP ASSIGN TO DYNAMIC
+           WK-PATH-CKPTEMP
+           FILE STATUS IS WK-STATUS-CKPTEMP.
+
+       SELECT CKPTPAR ASSIGN TO DYNAMIC
+           WK-PATH-CKPTPAR
+           FILE STATUS IS WK-STATUS-CKPTPAR.
+
+       SELECT CSV-EXTRATO ASSIGN TO DYNAMIC
+           WK-PATH-CSV
+           FILE STATUS IS WK-STATUS-CSV.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -47,12 +115,131 @@
        FD RELATORIO RECORDING MODE IS F.
        01 FL-RELATORIO-ARQ PIC X(60).
 
+       FD EXCECOES RECORDING MODE IS F.
+       01 FL-EXCECOES-ARQ PIC X(60).
+
+      * O CHECKPOINT grava apenas o registro de CABECALHO, com os
+      * contadores e as ultimas chaves lidas de cada lista de entrada
+      * - as linhas de WK-TAB-EMPRESA/WK-TAB-PAR ja casadas no momento
+      * da gravacao vao para os arquivos de detalhe CKPTEMP/CKPTPAR
+      * (acrescentadas ali so quando novas, nao regravadas aqui), o
+      * que evita reescrever as tabelas inteiras a cada checkpoint
+       FD CHECKPT RECORDING MODE IS F.
+       01 FL-CKPT-ARQ PIC X(100).
+
+       01 CKPT-REG-CABECALHO REDEFINES FL-CKPT-ARQ.
+           05 CKPT-ULT-CNPJ          PIC 9(14).
+           05 CKPT-REG-CNPJ          PIC 9(07).
+           05 CKPT-REG-SOCIOS        PIC 9(07).
+           05 CKPT-REG-LINHAS        PIC 9(07).
+           05 CKPT-QTD-TAB-EMPRESA   PIC 9(05).
+           05 CKPT-QTD-TAB-PAR       PIC 9(06).
+
+      * Chaves de WK-CHAVE-ANT-CNPJ/WK-CHAVE-ANT-SOCIO no instante do
+      * checkpoint - sem elas, um RESTART retoma a validacao de
+      * sequencia de 2100/2200 a partir de ZEROS em vez da ultima
+      * chave realmente lida, deixando passar uma quebra de sequencia
+      * bem na fronteira do reinicio
+           05 CKPT-CHAVE-ANT-CNPJ    PIC 9(14).
+           05 CKPT-CHAVE-ANT-SOCIO   PIC 9(14).
+           05 FILLER                PIC X(26).
+
+      * Arquivo de detalhe das linhas de WK-TAB-EMPRESA - cada
+      * checkpoint acrescenta (OPEN EXTEND) apenas as linhas casadas
+      * desde o checkpoint anterior
+       FD CKPTEMP RECORDING MODE IS F.
+       01 FL-CKPTEMP-ARQ PIC X(97).
+       01 FILLER REDEFINES FL-CKPTEMP-ARQ.
+           05 CKPT-E-CNPJ       PIC 9(14).
+           05 CKPT-E-NOME       PIC X(59).
+           05 CKPT-E-ATIVO      PIC X(05).
+           05 CKPT-E-SIT        PIC X(06).
+           05 CKPT-E-QTD-SOCIOS PIC 9(04).
+           05 CKPT-E-INI-PAR    PIC 9(06).
+           05 CKPT-E-ANOS       PIC 9(03).
+
+      * Arquivo de detalhe das linhas de WK-TAB-PAR - mesmo esquema de
+      * acrescimo incremental do CKPTEMP acima
+       FD CKPTPAR RECORDING MODE IS F.
+       01 FL-CKPTPAR-ARQ PIC X(69).
+       01 FILLER REDEFINES FL-CKPTPAR-ARQ.
+           05 CKPT-P-CNPJ         PIC 9(14).
+           05 CKPT-P-CNPJ-SOCIO   PIC 9(14).
+           05 CKPT-P-NOME-SOCIO   PIC X(36).
+           05 CKPT-P-STATUS       PIC X(05).
+
+       FD CSV-EXTRATO RECORDING MODE IS F.
+       01 FL-CSV-EXTRATO-ARQ PIC X(150).
+
        WORKING-STORAGE SECTION.
       * Definicao das variaveis de apoio (STATUS e FIM)
        01 WK-STATUS-E01 PIC 9(02) VALUE 0.
        01 WK-STATUS-E02 PIC 9(02) VALUE 0.
        01 WK-STATUS-S   PIC 9(02) VALUE 0.
-       01 WK-FIM-ARQ PIC X(01) VALUE 'N'.
+       01 WK-STATUS-EXC PIC 9(02) VALUE 0.
+       01 WK-STATUS-CKPT PIC 9(02) VALUE 0.
+       01 WK-STATUS-CKPTEMP PIC 9(02) VALUE 0.
+       01 WK-STATUS-CKPTPAR PIC 9(02) VALUE 0.
+       01 WK-STATUS-CSV PIC 9(02) VALUE 0.
+       01 WK-FIM-CNPJ PIC X(01) VALUE 'N'.
+       01 WK-FIM-SOCIOS PIC X(01) VALUE 'N'.
+       01 WK-CNPJ-CASADO PIC X(01) VALUE 'N'.
+       01 WK-ABEND-SEQ PIC X(01) VALUE 'N'.
+       01 WK-ABEND-TAB PIC X(01) VALUE 'N'.
+      * Forca a abertura de uma nova linha na tabela de empresas para
+      * a primeira empresa casada apos um RESTART - nesse caso
+      * WK-QTD-TAB-EMPRESA ja vem diferente de ZEROS (restaurado do
+      * checkpoint), o que por si so deixaria de disparar
+      * 2320-ABRIR-EMPRESA-NA-TABELA para essa empresa em
+      * 2300-GERAR-RELATORIO
+       01 WK-RETOMADA-NOVA-EMPRESA PIC X(01) VALUE 'N'.
+
+      * Caminhos dos arquivos de entrada e saida - valores default
+      * abaixo, substituidos por BLCNPJ/BLSOCIO/BLRELAT/BLEXCEC/
+      * BLCKPT/BLCSV quando essas variaveis de ambiente existirem
+       01 WK-PATH-CNPJ      PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\CNPJ.txt'.
+       01 WK-PATH-SOCIOS    PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\SOCIOS.txt'.
+       01 WK-PATH-RELATORIO PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALANCEMW.txt'.
+       01 WK-PATH-EXCECOES  PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALANCEMW_EXC.txt'.
+       01 WK-PATH-CKPT      PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALANCEMW_CKPT.txt'.
+       01 WK-PATH-CKPTEMP   PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALCKPTEMP.txt'.
+       01 WK-PATH-CKPTPAR   PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALCKPTPAR.txt'.
+       01 WK-PATH-CSV       PIC X(100) VALUE
+           'C:\VOLVO_ESTAGIO\IDE_COBOL\Exercício06\BALANCEMW.csv'.
+       01 WK-ENV-VALOR      PIC X(100) VALUE SPACES.
+
+      * Parametro de execucao (informado na linha de comando) e
+      * variaveis de apoio ao checkpoint/restart
+       01 WK-PARM-EXECUCAO      PIC X(20) VALUE SPACES.
+       01 WK-EXECUCAO-RESTART   PIC X(01) VALUE 'N'.
+       01 WK-CKPT-INTERVALO     PIC 9(05) VALUE 100.
+
+      * Limite de socios por CNPJ a partir do qual a empresa entra na
+      * listagem de concentracao societaria - default 5, substituido
+      * pela variavel de ambiente BLLIMSOC quando presente
+       01 WK-LIMITE-SOCIOS      PIC 9(04) VALUE 5.
+       01 WK-CKPT-CNPJ-COMPLETOS PIC 9(07) VALUE ZEROS.
+       01 WK-REG-REPOS-CNPJ     PIC 9(07) VALUE ZEROS.
+       01 WK-REG-REPOS-SOCIOS   PIC 9(07) VALUE ZEROS.
+
+      * Marca de quantas linhas de WK-TAB-EMPRESA/WK-TAB-PAR ja estao
+      * gravadas em CKPTEMP/CKPTPAR - 2450-GRAVAR-CHECKPOINT acrescenta
+      * (OPEN EXTEND) somente as linhas alem dessa marca, em vez de
+      * regravar a tabela inteira a cada checkpoint
+       01 WK-CKPT-EMP-SALVAS    PIC 9(05) VALUE ZEROS.
+       01 WK-CKPT-PAR-SALVAS    PIC 9(06) VALUE ZEROS.
+
+      * Ultima chave lida de cada lista, usada para validar que
+      * CNPJ.txt e SOCIOS.txt estao em ordem ascendente de CNPJ
+       01 WK-CHAVE-ANT-CNPJ    PIC 9(14) VALUE ZEROS.
+       01 WK-CHAVE-ANT-SOCIO   PIC 9(14) VALUE ZEROS.
 
       * Definicao dos Cabecalhos do arquivo de saida
        01 WK-CABEC-L          PIC X(60) VALUE ALL '='.
@@ -86,24 +273,107 @@
            02 WK-LINDIT02-CNPJ PIC X(20) VALUE 'CNPJ'.
            02 WK-LINDIT02-SITU PIC X(20) VALUE '  NOME SOCIO'.
 
+      * Titulos das secoes adicionais do relatorio
+       01 WK-TIT-ATIVAS     PIC X(40) VALUE
+           'EMPRESAS ATIVAS'.
+       01 WK-TIT-INATIVAS   PIC X(40) VALUE
+           'EMPRESAS INATIVAS / SUSPENSAS'.
+       01 WK-TIT-FAIXAS     PIC X(40) VALUE
+           'TEMPO DE ABERTURA DAS EMPRESAS'.
+       01 WK-TIT-FAIXA1     PIC X(40) VALUE
+           'MENOS DE 1 ANO'.
+       01 WK-TIT-FAIXA2     PIC X(40) VALUE
+           'DE 1 A 5 ANOS'.
+       01 WK-TIT-FAIXA3     PIC X(40) VALUE
+           'DE 5 A 10 ANOS'.
+       01 WK-TIT-FAIXA4     PIC X(40) VALUE
+           'MAIS DE 10 ANOS'.
+       01 WK-TIT-CONCENTRACAO PIC X(40) VALUE
+           'CONCENTRACAO SOCIETARIA ACIMA DO LIMITE'.
+       01 WK-TIT-STATUS-SOCIOS PIC X(40) VALUE
+           'SITUACAO DOS SOCIOS POR EMPRESA'.
+
+      * Contador da listagem de concentracao societaria
+       01 WK-QTD-CONCENTRACAO PIC 9(05) VALUE ZEROS.
+       01 WK-QTD-SOCIOS-ED    PIC ZZZ9.
+
+      * Contadores de socios ativos e inativos/removidos da
+      * empresa do indice atual, usados na secao de situacao
+       01 WK-QTD-SOCIOS-ATIVOS-EMP   PIC 9(04) VALUE ZEROS.
+       01 WK-QTD-SOCIOS-INATIVOS-EMP PIC 9(04) VALUE ZEROS.
+
+      * Contadores da faixa de tempo de abertura das empresas
+       01 WK-QTD-FAIXA1 PIC 9(05) VALUE ZEROS.
+       01 WK-QTD-FAIXA2 PIC 9(05) VALUE ZEROS.
+       01 WK-QTD-FAIXA3 PIC 9(05) VALUE ZEROS.
+       01 WK-QTD-FAIXA4 PIC 9(05) VALUE ZEROS.
+
+      * Variaveis de apoio para o calculo do tempo de abertura,
+      * a partir de ARQ-L-DATA-ABERT (DD/MM/AAAA)
+       01 WK-ABERT-DIA PIC 9(02) VALUE ZEROS.
+       01 WK-ABERT-MES PIC 9(02) VALUE ZEROS.
+       01 WK-ABERT-ANO PIC 9(04) VALUE ZEROS.
+       01 WK-ANOS-ED   PIC ZZ9.
+
       * Variavel de controle para futuro print do CNPJ.txt
        01 WK-CNPJ-CONTROL PIC 9(14) VALUE ZEROS.
 
+      * Contadores de registros orfaos (sem correspondencia no match)
+       01 WK-TOT-ORFAO-CNPJ  PIC 9(05) VALUE ZEROS.
+       01 WK-TOT-ORFAO-SOCIO PIC 9(05) VALUE ZEROS.
+       01 WK-QTD-EMP-ATIVAS   PIC 9(05) VALUE ZEROS.
+       01 WK-QTD-EMP-INATIVAS PIC 9(05) VALUE ZEROS.
+
+      * Contadores para o rodape de totais de controle
+       01 WK-TOT-CNPJ-LIDOS   PIC 9(07) VALUE ZEROS.
+       01 WK-TOT-SOCIOS-LIDOS PIC 9(07) VALUE ZEROS.
+       01 WK-TOT-LINHAS-CASADAS PIC 9(07) VALUE ZEROS.
+       01 WK-MEDIA-CALC    PIC 9(07)V9(02) VALUE ZEROS.
+       01 WK-MEDIA-SOCIOS  PIC ZZZZ9.99.
+
+      * Tabela das empresas casadas com ao menos um socio, montada
+      * durante o match-merge e usada para gerar as secoes do
+      * relatorio ao final do processamento
+       01 WK-QTD-TAB-EMPRESA PIC 9(05) VALUE ZEROS.
+       01 WK-TAB-EMPRESA OCCURS 3000 TIMES INDEXED BY WK-IDX-EMP.
+           02 WK-TE-CNPJ       PIC 9(14).
+           02 WK-TE-NOME       PIC X(59).
+           02 WK-TE-ATIVO      PIC X(05).
+           02 WK-TE-SIT        PIC X(06).
+           02 WK-TE-QTD-SOCIOS PIC 9(04).
+           02 WK-TE-INI-PAR    PIC 9(06).
+           02 WK-TE-ANOS       PIC 9(03).
+
+      * Tabela dos pares CNPJ/socio casados, na ordem de gravacao,
+      * referenciada pela tabela de empresas via WK-TE-INI-PAR
+       01 WK-QTD-TAB-PAR PIC 9(06) VALUE ZEROS.
+       01 WK-TAB-PAR OCCURS 20000 TIMES INDEXED BY WK-IDX-PAR.
+           02 WK-TP-CNPJ        PIC 9(14).
+           02 WK-TP-CNPJ-SOCIO  PIC 9(14).
+           02 WK-TP-NOME-SOCIO  PIC X(36).
+           02 WK-TP-STATUS      PIC X(05).
+
        PROCEDURE DIVISION.
            PERFORM 1000-INICIALIZAR
 
       * Loop para varrer as listas
-           PERFORM UNTIL WK-FIM-ARQ = 'S'
+           PERFORM UNTIL WK-FIM-CNPJ = 'S' AND WK-FIM-SOCIOS = 'S'
                PERFORM 2000-PROCESSAR
            END-PERFORM
 
-           PERFORM 3000-FINALIZAR
+           IF WK-ABEND-SEQ EQUAL 'S' OR WK-ABEND-TAB EQUAL 'S'
+               PERFORM 3050-ABORTAR-PROCESSAMENTO
+           ELSE
+               PERFORM 3000-FINALIZAR
+           END-IF
        .
       *****************************************************************
       * INICIALIZAR
       *****************************************************************
        1000-INICIALIZAR SECTION.
            PERFORM 1100-COLETAR-DATA-HORA.
+           PERFORM 1045-RESOLVER-PARAMETROS-ARQUIVO.
+           PERFORM 1050-VERIFICAR-PARAMETRO-EXECUCAO.
 
            OPEN INPUT LISTA-CNPJ
            IF WK-STATUS-E01 NOT EQUAL 0
@@ -115,12 +385,49 @@
                DISPLAY 'ERRO DE ABERTURA DE SOCIOS.txt' WK-STATUS-E02
            END-IF
 
-           OPEN OUTPUT RELATORIO
+      * 1060-RESTAURAR-CHECKPOINT roda antes das aberturas de
+      * RELATORIO/EXCECOES/CSV-EXTRATO e pode voltar
+      * WK-EXECUCAO-RESTART para 'N' quando nao existir checkpoint
+      * gravado - por isso as decisoes de OPEN EXTEND/OUTPUT e de
+      * geracao de cabecalho abaixo precisam vir depois dela, e nao
+      * antes, senao um RESTART sem checkpoint previo abriria os
+      * arquivos de saida em EXTEND sem nunca gravar o cabecalho
+           IF WK-EXECUCAO-RESTART EQUAL 'S'
+               PERFORM 1060-RESTAURAR-CHECKPOINT
+           END-IF
+
+           IF WK-EXECUCAO-RESTART EQUAL 'S'
+               OPEN EXTEND RELATORIO
+           ELSE
+               OPEN OUTPUT RELATORIO
+           END-IF
            IF WK-STATUS-S NOT EQUAL 0
                DISPLAY 'ERRO DE ABERTURA DE RELATORIO.txt' WK-STATUS-S
            END-IF
 
-           PERFORM 1200-INICIALIZAR-CABECALHO.
+           IF WK-EXECUCAO-RESTART EQUAL 'S'
+               OPEN EXTEND EXCECOES
+           ELSE
+               OPEN OUTPUT EXCECOES
+           END-IF
+           IF WK-STATUS-EXC NOT EQUAL 0
+               DISPLAY 'ERRO DE ABERTURA DE EXCECOES' WK-STATUS-EXC
+           END-IF
+
+           IF WK-EXECUCAO-RESTART EQUAL 'S'
+               OPEN EXTEND CSV-EXTRATO
+           ELSE
+               OPEN OUTPUT CSV-EXTRATO
+           END-IF
+           IF WK-STATUS-CSV NOT EQUAL 0
+               DISPLAY 'ERRO DE ABERTURA DO EXTRATO CSV' WK-STATUS-CSV
+           END-IF
+
+           IF WK-EXECUCAO-RESTART NOT EQUAL 'S'
+               PERFORM 1200-INICIALIZAR-CABECALHO
+               PERFORM 1280-INICIALIZAR-CABECALHO-EXC
+               PERFORM 1290-INICIALIZAR-CABECALHO-CSV
+           END-IF
 
            PERFORM 2100-LER-LISTA-CNPJ
            PERFORM 2200-LER-LISTA-SOCIOS
@@ -128,6 +435,196 @@
        1000-INICIALIZAR-FIM.
            EXIT.
       *****************************************************************
+      * RESOLVER OS CAMINHOS DE ARQUIVO A PARTIR DE VARIAVEIS DE
+      * AMBIENTE, QUANDO INFORMADAS, MANTENDO OS DEFAULTS ACIMA
+      * QUANDO A VARIAVEL NAO EXISTIR NO AMBIENTE DE EXECUCAO
+      *****************************************************************
+       1045-RESOLVER-PARAMETROS-ARQUIVO SECTION.
+           DISPLAY 'BLCNPJ' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-CNPJ
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLSOCIO' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-SOCIOS
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLRELAT' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-RELATORIO
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLEXCEC' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-EXCECOES
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLCKPT' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-CKPT
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLCKPTEMP' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-CKPTEMP
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLCKPTPAR' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-CKPTPAR
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLCSV' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               MOVE WK-ENV-VALOR TO WK-PATH-CSV
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+
+           DISPLAY 'BLLIMSOC' UPON ENVIRONMENT-NAME
+           ACCEPT WK-ENV-VALOR FROM ENVIRONMENT-VALUE
+           IF WK-ENV-VALOR NOT EQUAL SPACES
+               COMPUTE WK-LIMITE-SOCIOS = FUNCTION NUMVAL (WK-ENV-VALOR)
+           END-IF
+           MOVE SPACES TO WK-ENV-VALOR
+       .
+       1045-RESOLVER-PARAMETROS-ARQUIVO-FIM.
+           EXIT.
+      *****************************************************************
+      * VERIFICAR O PARAMETRO DE EXECUCAO INFORMADO NA LINHA DE
+      * COMANDO - QUANDO FOR RESTART, O PROCESSAMENTO RETOMA A PARTIR
+      * DO ULTIMO CHECKPOINT GRAVADO
+      *****************************************************************
+       1050-VERIFICAR-PARAMETRO-EXECUCAO SECTION.
+           ACCEPT WK-PARM-EXECUCAO FROM COMMAND-LINE
+
+           IF WK-PARM-EXECUCAO (1:7) EQUAL 'RESTART'
+               MOVE 'S' TO WK-EXECUCAO-RESTART
+           END-IF
+       .
+       1050-VERIFICAR-PARAMETRO-EXECUCAO-FIM.
+           EXIT.
+      *****************************************************************
+      * RESTAURAR CHECKPOINT - LE O ULTIMO CHECKPOINT GRAVADO E
+      * REPOSICIONA AS LISTAS DE ENTRADA PARA RETOMAR O PROCESSAMENTO
+      * A PARTIR DO PONTO EM QUE FORAM INTERROMPIDAS
+      *****************************************************************
+       1060-RESTAURAR-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPT
+           IF WK-STATUS-CKPT NOT EQUAL 0
+               DISPLAY 'CHECKPOINT NAO ENCONTRADO - REINICIANDO DO '
+                   'ZERO' WK-STATUS-CKPT
+               MOVE 'N' TO WK-EXECUCAO-RESTART
+           ELSE
+               READ CHECKPT
+               IF WK-STATUS-CKPT EQUAL 0
+                   MOVE CKPT-REG-CNPJ TO WK-REG-REPOS-CNPJ
+                   MOVE CKPT-REG-SOCIOS TO WK-REG-REPOS-SOCIOS
+                   MOVE CKPT-REG-CNPJ TO WK-TOT-CNPJ-LIDOS
+                   MOVE CKPT-REG-SOCIOS TO WK-TOT-SOCIOS-LIDOS
+                   MOVE CKPT-REG-LINHAS TO WK-TOT-LINHAS-CASADAS
+                   MOVE CKPT-QTD-TAB-EMPRESA TO WK-QTD-TAB-EMPRESA
+                   MOVE CKPT-QTD-TAB-PAR TO WK-QTD-TAB-PAR
+                   MOVE 'S' TO WK-RETOMADA-NOVA-EMPRESA
+
+      * SEM RESTAURAR AS ULTIMAS CHAVES LIDAS, A VALIDACAO DE
+      * SEQUENCIA EM 2100/2200 RECOMECARIA A COMPARAR CONTRA ZEROS,
+      * DEIXANDO PASSAR SEM ABENDAR UMA QUEBRA DE SEQUENCIA JUSTO NA
+      * FRONTEIRA DO REINICIO
+                   MOVE CKPT-CHAVE-ANT-CNPJ TO WK-CHAVE-ANT-CNPJ
+                   MOVE CKPT-CHAVE-ANT-SOCIO TO WK-CHAVE-ANT-SOCIO
+
+      * AS LINHAS JA GRAVADAS EM CKPTEMP/CKPTPAR ANTES DO REINICIO NAO
+      * PODEM SER REGRAVADAS NO PROXIMO CHECKPOINT DESTA EXECUCAO - A
+      * MARCA DE ALTA-AGUA COMECA NO TOTAL JA RESTAURADO, DE MODO QUE
+      * 2450-GRAVAR-CHECKPOINT SO ACRESCENTE LINHAS NOVAS
+                   MOVE WK-QTD-TAB-EMPRESA TO WK-CKPT-EMP-SALVAS
+                   MOVE WK-QTD-TAB-PAR TO WK-CKPT-PAR-SALVAS
+
+                   DISPLAY 'RETOMANDO APOS O CNPJ ' CKPT-ULT-CNPJ
+                   CLOSE CHECKPT
+
+      * OS ARQUIVOS DE DETALHE RECOMPOEM WK-TAB-EMPRESA/WK-TAB-PAR EM
+      * MEMORIA - SEM ISSO, AS SECOES DO RELATORIO EM 3000-FINALIZAR
+      * SO VERIAM AS EMPRESAS CASADAS DEPOIS DO RESTART, NAO AS JA
+      * CASADAS ANTES DELE
+                   OPEN INPUT CKPTEMP
+                   PERFORM 1065-RESTAURAR-TABELA-EMPRESAS
+                       VARYING WK-IDX-EMP FROM 1 BY 1
+                       UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+                   CLOSE CKPTEMP
+
+                   OPEN INPUT CKPTPAR
+                   PERFORM 1066-RESTAURAR-TABELA-PARES
+                       VARYING WK-IDX-PAR FROM 1 BY 1
+                       UNTIL WK-IDX-PAR > WK-QTD-TAB-PAR
+                   CLOSE CKPTPAR
+
+                   PERFORM 2110-REPOSICIONAR-CNPJ
+                       WK-REG-REPOS-CNPJ TIMES
+                   PERFORM 2210-REPOSICIONAR-SOCIOS
+                       WK-REG-REPOS-SOCIOS TIMES
+               ELSE
+                   CLOSE CHECKPT
+               END-IF
+           END-IF
+       .
+       1060-RESTAURAR-CHECKPOINT-FIM.
+           EXIT.
+      *****************************************************************
+      * RESTAURAR UMA LINHA DA TABELA DE EMPRESAS A PARTIR DO REGISTRO
+      * DE DETALHE CORRESPONDENTE NO ARQUIVO CKPTEMP
+      *****************************************************************
+       1065-RESTAURAR-TABELA-EMPRESAS SECTION.
+           READ CKPTEMP
+           IF WK-STATUS-CKPTEMP EQUAL 0
+               MOVE CKPT-E-CNPJ       TO WK-TE-CNPJ (WK-IDX-EMP)
+               MOVE CKPT-E-NOME       TO WK-TE-NOME (WK-IDX-EMP)
+               MOVE CKPT-E-ATIVO      TO WK-TE-ATIVO (WK-IDX-EMP)
+               MOVE CKPT-E-SIT        TO WK-TE-SIT (WK-IDX-EMP)
+               MOVE CKPT-E-QTD-SOCIOS TO WK-TE-QTD-SOCIOS (WK-IDX-EMP)
+               MOVE CKPT-E-INI-PAR    TO WK-TE-INI-PAR (WK-IDX-EMP)
+               MOVE CKPT-E-ANOS       TO WK-TE-ANOS (WK-IDX-EMP)
+           ELSE
+               DISPLAY 'ERRO AO LER EMPRESA DO CHECKPOINT'
+                   WK-STATUS-CKPTEMP
+           END-IF
+       .
+       1065-RESTAURAR-TABELA-EMPRESAS-FIM.
+           EXIT.
+      *****************************************************************
+      * RESTAURAR UMA LINHA DA TABELA DE PARES A PARTIR DO REGISTRO
+      * DE DETALHE CORRESPONDENTE NO ARQUIVO CKPTPAR
+      *****************************************************************
+       1066-RESTAURAR-TABELA-PARES SECTION.
+           READ CKPTPAR
+           IF WK-STATUS-CKPTPAR EQUAL 0
+               MOVE CKPT-P-CNPJ       TO WK-TP-CNPJ (WK-IDX-PAR)
+               MOVE CKPT-P-CNPJ-SOCIO TO WK-TP-CNPJ-SOCIO (WK-IDX-PAR)
+               MOVE CKPT-P-NOME-SOCIO TO WK-TP-NOME-SOCIO (WK-IDX-PAR)
+               MOVE CKPT-P-STATUS     TO WK-TP-STATUS (WK-IDX-PAR)
+           ELSE
+               DISPLAY 'ERRO AO LER PAR DO CHECKPOINT' WK-STATUS-CKPTPAR
+           END-IF
+       .
+       1066-RESTAURAR-TABELA-PARES-FIM.
+           EXIT.
+      *****************************************************************
       * COLETAR DATA E HORA DO SISTEMA DO USUARIO
       *****************************************************************
        1100-COLETAR-DATA-HORA SECTION.
@@ -174,18 +671,59 @@
        1200-INICIALIZAR-CABECALHO-EXIT.
            EXIT.
       *****************************************************************
+      * INICIALIZAR CABECALHO DO ARQUIVO DE EXCECOES
+      *****************************************************************
+       1280-INICIALIZAR-CABECALHO-EXC SECTION.
+           MOVE WK-CABEC-L TO FL-EXCECOES-ARQ
+           WRITE FL-EXCECOES-ARQ
+
+           MOVE 'EXCECOES DO BALANCE LINE - CBLZMW06' TO
+               FL-EXCECOES-ARQ
+           WRITE FL-EXCECOES-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE WK-CABEC-L TO FL-EXCECOES-ARQ
+           WRITE FL-EXCECOES-ARQ AFTER ADVANCING 1 LINE
+       .
+       1280-INICIALIZAR-CABECALHO-EXC-EXIT.
+           EXIT.
+      *****************************************************************
+      * INICIALIZAR CABECALHO DO EXTRATO CSV
+      *****************************************************************
+       1290-INICIALIZAR-CABECALHO-CSV SECTION.
+           MOVE SPACES TO FL-CSV-EXTRATO-ARQ
+           STRING
+               'CNPJ,NOME_EMPRESA,CNPJ_SOCIO,NOME_SOCIO,STATUS_SOCIO'
+                   DELIMITED BY SIZE
+               INTO FL-CSV-EXTRATO-ARQ
+           END-STRING
+           WRITE FL-CSV-EXTRATO-ARQ
+       .
+       1290-INICIALIZAR-CABECALHO-CSV-EXIT.
+           EXIT.
+      *****************************************************************
       * PROCESSAR
       *****************************************************************
        2000-PROCESSAR SECTION.
-           IF ARQ-L-CNPJ > ARQ-S-CNPJ
-               PERFORM 2200-LER-LISTA-SOCIOS
-           ELSE
-               IF ARQ-L-CNPJ < ARQ-S-CNPJ
+           EVALUATE TRUE
+               WHEN WK-FIM-CNPJ EQUAL 'S'
+                   PERFORM 2550-REGISTRAR-ORFAO-SOCIO
+                   PERFORM 2200-LER-LISTA-SOCIOS
+               WHEN WK-FIM-SOCIOS EQUAL 'S'
+                   IF WK-CNPJ-CASADO EQUAL 'N'
+                       PERFORM 2500-REGISTRAR-ORFAO-CNPJ
+                   END-IF
                    PERFORM 2100-LER-LISTA-CNPJ
-               ELSE
+               WHEN ARQ-L-CNPJ > ARQ-S-CNPJ
+                   PERFORM 2550-REGISTRAR-ORFAO-SOCIO
+                   PERFORM 2200-LER-LISTA-SOCIOS
+               WHEN ARQ-L-CNPJ < ARQ-S-CNPJ
+                   IF WK-CNPJ-CASADO EQUAL 'N'
+                       PERFORM 2500-REGISTRAR-ORFAO-CNPJ
+                   END-IF
+                   PERFORM 2100-LER-LISTA-CNPJ
+               WHEN OTHER
                    PERFORM 2300-GERAR-RELATORIO
-               END-IF
-           END-IF
+           END-EVALUATE
        .
        2000-PROCESSAR-FIM.
        EXIT.
@@ -195,11 +733,23 @@
        2100-LER-LISTA-CNPJ SECTION.
            READ LISTA-CNPJ.
 
-           IF WK-STATUS-E01 EQUAL 4
-               MOVE 'S' TO WK-FIM-ARQ
+           IF WK-STATUS-E01 EQUAL 10
+               MOVE 'S' TO WK-FIM-CNPJ
            ELSE
                IF WK-STATUS-E01 NOT EQUAL 00
                    DISPLAY 'ERRO AO FECHAR O CNPJ.txt' WK-STATUS-E01
+               ELSE
+                   IF ARQ-L-CNPJ < WK-CHAVE-ANT-CNPJ
+                       DISPLAY 'CNPJ.txt FORA DE SEQUENCIA NO CNPJ '
+                           ARQ-L-CNPJ ' - ABENDANDO O PROCESSAMENTO'
+                       MOVE 'S' TO WK-FIM-CNPJ
+                       MOVE 'S' TO WK-FIM-SOCIOS
+                       MOVE 'S' TO WK-ABEND-SEQ
+                   ELSE
+                       MOVE ARQ-L-CNPJ TO WK-CHAVE-ANT-CNPJ
+                       MOVE 'N' TO WK-CNPJ-CASADO
+                       ADD 1 TO WK-TOT-CNPJ-LIDOS
+                   END-IF
                END-IF
            END-IF
 
@@ -207,16 +757,37 @@
        2100-LER-LISTA-CNPJ-FIM.
        EXIT.
       *****************************************************************
+      * REPOSICIONAR A LISTA DE CNPJ - USADA APENAS NO RESTART PARA
+      * AVANCAR ATE O PONTO DO ULTIMO CHECKPOINT, DESCARTANDO OS
+      * REGISTROS JA PROCESSADOS NA EXECUCAO ANTERIOR
+      *****************************************************************
+       2110-REPOSICIONAR-CNPJ SECTION.
+           READ LISTA-CNPJ
+       .
+       2110-REPOSICIONAR-CNPJ-FIM.
+       EXIT.
+      *****************************************************************
       * LER LISTA DE SOCIOS
       *****************************************************************
        2200-LER-LISTA-SOCIOS SECTION.
            READ LISTA-SOCIOS.
 
-           IF WK-STATUS-E02 EQUAL 4
-               MOVE 'S' TO WK-FIM-ARQ
+           IF WK-STATUS-E02 EQUAL 10
+               MOVE 'S' TO WK-FIM-SOCIOS
            ELSE
-               IF WK-STATUS-E01 NOT EQUAL 00
+               IF WK-STATUS-E02 NOT EQUAL 00
                    DISPLAY 'ERRO AO FECHAR O SOCIOS.txt' WK-STATUS-E02
+               ELSE
+                   IF ARQ-S-CNPJ < WK-CHAVE-ANT-SOCIO
+                       DISPLAY 'SOCIOS.txt FORA DE SEQUENCIA NO CNPJ '
+                           ARQ-S-CNPJ ' - ABENDANDO O PROCESSAMENTO'
+                       MOVE 'S' TO WK-FIM-CNPJ
+                       MOVE 'S' TO WK-FIM-SOCIOS
+                       MOVE 'S' TO WK-ABEND-SEQ
+                   ELSE
+                       MOVE ARQ-S-CNPJ TO WK-CHAVE-ANT-SOCIO
+                       ADD 1 TO WK-TOT-SOCIOS-LIDOS
+                   END-IF
                END-IF
            END-IF
 
@@ -225,34 +796,337 @@
        2200-LER-LISTA-SOCIOS-FIM.
        EXIT.
       *****************************************************************
-      * GERAR RELATORIO
+      * REPOSICIONAR A LISTA DE SOCIOS - USADA APENAS NO RESTART PARA
+      * AVANCAR ATE O PONTO DO ULTIMO CHECKPOINT, DESCARTANDO OS
+      * REGISTROS JA PROCESSADOS NA EXECUCAO ANTERIOR
+      *****************************************************************
+       2210-REPOSICIONAR-SOCIOS SECTION.
+           READ LISTA-SOCIOS
+       .
+       2210-REPOSICIONAR-SOCIOS-FIM.
+       EXIT.
+      *****************************************************************
+      * GERAR RELATORIO - casa o ARQ-L-CNPJ atual com o ARQ-S-CNPJ
+      * atual e guarda o par em memoria (WK-TAB-EMPRESA/WK-TAB-PAR)
+      * para as secoes do relatorio serem montadas ao final
       *****************************************************************
        2300-GERAR-RELATORIO SECTION.
            IF WK-CNPJ-CONTROL NOT EQUAL ARQ-L-CNPJ
-               MOVE ARQ-L-CNPJ  TO FL-RELATORIO-ARQ (1:14)
-               MOVE SPACES      TO FL-RELATORIO-ARQ (15:3)
-               MOVE ARQ-L-NOME  TO FL-RELATORIO-ARQ (18:42)
-               WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           OR WK-QTD-TAB-EMPRESA EQUAL ZEROS
+           OR WK-RETOMADA-NOVA-EMPRESA EQUAL 'S'
+               PERFORM 2320-ABRIR-EMPRESA-NA-TABELA
+               MOVE 'N' TO WK-RETOMADA-NOVA-EMPRESA
            END-IF
 
-           MOVE ARQ-S-CNPJ  TO FL-RELATORIO-ARQ (1:14)
-           MOVE SPACES      TO FL-RELATORIO-ARQ (15:8)
-           MOVE ARQ-S-NOME  TO FL-RELATORIO-ARQ (23:37)
+           MOVE 'S' TO WK-CNPJ-CASADO
+           PERFORM 2340-ADICIONAR-PAR-NA-TABELA
 
-           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           PERFORM 2200-LER-LISTA-SOCIOS
+       .
+       2300-GERAR-RELATORIO-FIM.
+       EXIT.
+      *****************************************************************
+      * ABRIR NOVA LINHA NA TABELA DE EMPRESAS
+      *****************************************************************
+       2320-ABRIR-EMPRESA-NA-TABELA SECTION.
+           IF WK-QTD-TAB-EMPRESA > ZEROS
+               PERFORM 2400-VERIFICAR-CHECKPOINT
+           END-IF
 
-           IF WK-STATUS-S NOT EQUAL 0
-               DISPLAY 'ERRO AO GRAVAR NO RELATORIO.txt' WK-STATUS-S
+           IF WK-QTD-TAB-EMPRESA >= 3000
+               DISPLAY 'TABELA DE EMPRESAS CHEIA (3000) NO CNPJ '
+                   ARQ-L-CNPJ ' - ABENDANDO O PROCESSAMENTO'
+               MOVE 'S' TO WK-FIM-CNPJ
+               MOVE 'S' TO WK-FIM-SOCIOS
+               MOVE 'S' TO WK-ABEND-TAB
+           ELSE
+               ADD 1 TO WK-QTD-TAB-EMPRESA
+               SET WK-IDX-EMP TO WK-QTD-TAB-EMPRESA
+
+               MOVE ARQ-L-CNPJ  TO WK-TE-CNPJ (WK-IDX-EMP)
+               MOVE ARQ-L-NOME  TO WK-TE-NOME (WK-IDX-EMP)
+               MOVE ARQ-L-ATIVO TO WK-TE-ATIVO (WK-IDX-EMP)
+               MOVE ARQ-L-SIT   TO WK-TE-SIT (WK-IDX-EMP)
+               MOVE ZEROS       TO WK-TE-QTD-SOCIOS (WK-IDX-EMP)
+               COMPUTE WK-TE-INI-PAR (WK-IDX-EMP) = WK-QTD-TAB-PAR + 1
+
+               PERFORM 2330-CALCULAR-TEMPO-EMPRESA
+           END-IF
+       .
+       2320-ABRIR-EMPRESA-NA-TABELA-FIM.
+       EXIT.
+      *****************************************************************
+      * CALCULAR, EM ANOS COMPLETOS, O TEMPO DE ABERTURA DA EMPRESA
+      * QUE ACABOU DE ENTRAR NA TABELA, COMPARANDO ARQ-L-DATA-ABERT
+      * (DD/MM/AAAA) COM A DATA DO SISTEMA COLETADA EM 1100
+      *****************************************************************
+       2330-CALCULAR-TEMPO-EMPRESA SECTION.
+           MOVE ARQ-L-DATA-ABERT (1:2) TO WK-ABERT-DIA
+           MOVE ARQ-L-DATA-ABERT (4:2) TO WK-ABERT-MES
+           MOVE ARQ-L-DATA-ABERT (7:4) TO WK-ABERT-ANO
+
+           COMPUTE WK-TE-ANOS (WK-IDX-EMP) =
+               WK-YEAR-SYS - WK-ABERT-ANO
+
+           IF WK-MONTH-SYS < WK-ABERT-MES
+               OR (WK-MONTH-SYS = WK-ABERT-MES
+                   AND WK-DAY-SYS < WK-ABERT-DIA)
+               SUBTRACT 1 FROM WK-TE-ANOS (WK-IDX-EMP)
            END-IF
+       .
+       2330-CALCULAR-TEMPO-EMPRESA-FIM.
+       EXIT.
+      *****************************************************************
+      * ADICIONAR O PAR CNPJ/SOCIO ATUAL NA TABELA DE PARES
+      *****************************************************************
+       2340-ADICIONAR-PAR-NA-TABELA SECTION.
+           IF WK-QTD-TAB-PAR >= 20000
+               DISPLAY 'TABELA DE PARES CHEIA (20000) NO CNPJ '
+                   ARQ-L-CNPJ ' - ABENDANDO O PROCESSAMENTO'
+               MOVE 'S' TO WK-FIM-CNPJ
+               MOVE 'S' TO WK-FIM-SOCIOS
+               MOVE 'S' TO WK-ABEND-TAB
+           ELSE
+               ADD 1 TO WK-QTD-TAB-PAR
+               SET WK-IDX-PAR TO WK-QTD-TAB-PAR
 
-           PERFORM 2200-LER-LISTA-SOCIOS
+               MOVE ARQ-L-CNPJ       TO WK-TP-CNPJ (WK-IDX-PAR)
+               MOVE ARQ-S-CNPJ-SOCIO TO WK-TP-CNPJ-SOCIO (WK-IDX-PAR)
+               MOVE ARQ-S-NOME       TO WK-TP-NOME-SOCIO (WK-IDX-PAR)
+               MOVE ARQ-S-STATUS     TO WK-TP-STATUS (WK-IDX-PAR)
+
+               ADD 1 TO WK-TE-QTD-SOCIOS (WK-IDX-EMP)
+               ADD 1 TO WK-TOT-LINHAS-CASADAS
+
+               PERFORM 2360-GRAVAR-LINHA-CSV
+           END-IF
+       .
+       2340-ADICIONAR-PAR-NA-TABELA-FIM.
+       EXIT.
+      *****************************************************************
+      * GRAVAR LINHA DO EXTRATO CSV COM O PAR CNPJ/SOCIO ATUAL
+      *****************************************************************
+       2360-GRAVAR-LINHA-CSV SECTION.
+           MOVE SPACES TO FL-CSV-EXTRATO-ARQ
+           STRING
+               ARQ-L-CNPJ                  DELIMITED BY SIZE
+               ','                         DELIMITED BY SIZE
+               FUNCTION TRIM (ARQ-L-NOME)  DELIMITED BY SIZE
+               ','                         DELIMITED BY SIZE
+               ARQ-S-CNPJ-SOCIO            DELIMITED BY SIZE
+               ','                         DELIMITED BY SIZE
+               FUNCTION TRIM (ARQ-S-NOME)  DELIMITED BY SIZE
+               ','                         DELIMITED BY SIZE
+               FUNCTION TRIM (ARQ-S-STATUS) DELIMITED BY SIZE
+               INTO FL-CSV-EXTRATO-ARQ
+           END-STRING
+           WRITE FL-CSV-EXTRATO-ARQ AFTER ADVANCING 1 LINE
+
+           IF WK-STATUS-CSV NOT EQUAL 0
+               DISPLAY 'ERRO AO GRAVAR NO EXTRATO CSV' WK-STATUS-CSV
+           END-IF
+       .
+       2360-GRAVAR-LINHA-CSV-FIM.
+       EXIT.
+      *****************************************************************
+      * VERIFICAR CHECKPOINT - CHAMADA AO ABRIR UMA NOVA EMPRESA NA
+      * TABELA, OU SEJA, QUANDO A EMPRESA ANTERIOR JA FOI TOTALMENTE
+      * CASADA COM SEUS SOCIOS. A CADA WK-CKPT-INTERVALO EMPRESAS
+      * COMPLETAS, GRAVA A POSICAO PARA PERMITIR RETOMAR O
+      * PROCESSAMENTO SEM REPETIR NEM PERDER REGISTROS
+      *****************************************************************
+       2400-VERIFICAR-CHECKPOINT SECTION.
+           COMPUTE WK-CKPT-CNPJ-COMPLETOS = WK-TOT-CNPJ-LIDOS - 1
+
+           IF FUNCTION MOD (WK-CKPT-CNPJ-COMPLETOS WK-CKPT-INTERVALO)
+                   EQUAL ZEROS
+               PERFORM 2450-GRAVAR-CHECKPOINT
+           END-IF
+       .
+       2400-VERIFICAR-CHECKPOINT-FIM.
+       EXIT.
+      *****************************************************************
+      * GRAVAR CHECKPOINT - REGRAVA O PEQUENO ARQUIVO DE CABECALHO COM
+      * O ULTIMO CNPJ TOTALMENTE PROCESSADO, AS ULTIMAS CHAVES LIDAS
+      * DE CADA LISTA E AS CONTAGENS ATE ESSE PONTO, E ACRESCENTA A
+      * CKPTEMP/CKPTPAR SOMENTE AS LINHAS DE WK-TAB-EMPRESA/WK-TAB-PAR
+      * CASADAS DESDE O CHECKPOINT ANTERIOR (WK-CKPT-EMP-SALVAS/
+      * WK-CKPT-PAR-SALVAS) - REGRAVAR A TABELA INTEIRA A CADA
+      * INTERVALO TORNARIA O PROPRIO CHECKPOINT O CUSTO DOMINANTE DO
+      * PROCESSAMENTO NOS VOLUMES MAIORES QUE O RECURSO EXISTE PARA
+      * SUPORTAR
+      *****************************************************************
+       2450-GRAVAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPT
+           IF WK-STATUS-CKPT NOT EQUAL 0
+               DISPLAY 'ERRO DE ABERTURA DO CHECKPOINT' WK-STATUS-CKPT
+           ELSE
+               MOVE WK-TE-CNPJ (WK-QTD-TAB-EMPRESA) TO CKPT-ULT-CNPJ
+               COMPUTE CKPT-REG-CNPJ = WK-TOT-CNPJ-LIDOS - 1
+               COMPUTE CKPT-REG-SOCIOS = WK-TOT-SOCIOS-LIDOS - 1
+               MOVE WK-TOT-LINHAS-CASADAS TO CKPT-REG-LINHAS
+               MOVE WK-QTD-TAB-EMPRESA TO CKPT-QTD-TAB-EMPRESA
+               MOVE WK-QTD-TAB-PAR TO CKPT-QTD-TAB-PAR
+               MOVE WK-CHAVE-ANT-CNPJ TO CKPT-CHAVE-ANT-CNPJ
+               MOVE WK-CHAVE-ANT-SOCIO TO CKPT-CHAVE-ANT-SOCIO
+               WRITE FL-CKPT-ARQ
+               IF WK-STATUS-CKPT NOT EQUAL 0
+                   DISPLAY 'ERRO AO GRAVAR O CHECKPOINT' WK-STATUS-CKPT
+               END-IF
+               CLOSE CHECKPT
+           END-IF
+
+           PERFORM 2460-ACRESCENTAR-TABELA-EMPRESAS
+           PERFORM 2470-ACRESCENTAR-TABELA-PARES
+       .
+       2450-GRAVAR-CHECKPOINT-FIM.
+       EXIT.
+      *****************************************************************
+      * ACRESCENTAR, AO ARQUIVO CKPTEMP, AS LINHAS DE WK-TAB-EMPRESA
+      * CASADAS DESDE O ULTIMO CHECKPOINT (ALEM DE WK-CKPT-EMP-SALVAS)
+      *****************************************************************
+       2460-ACRESCENTAR-TABELA-EMPRESAS SECTION.
+           IF WK-QTD-TAB-EMPRESA > WK-CKPT-EMP-SALVAS
+               IF WK-CKPT-EMP-SALVAS EQUAL ZEROS
+                   OPEN OUTPUT CKPTEMP
+               ELSE
+                   OPEN EXTEND CKPTEMP
+               END-IF
+               IF WK-STATUS-CKPTEMP NOT EQUAL 0
+                   DISPLAY 'ERRO DE ABERTURA DO CKPTEMP'
+                       WK-STATUS-CKPTEMP
+               ELSE
+                   COMPUTE WK-IDX-EMP = WK-CKPT-EMP-SALVAS + 1
+                   PERFORM 2465-GRAVAR-UMA-EMPRESA
+                       VARYING WK-IDX-EMP FROM WK-IDX-EMP BY 1
+                       UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+
+                   MOVE WK-QTD-TAB-EMPRESA TO WK-CKPT-EMP-SALVAS
+                   CLOSE CKPTEMP
+               END-IF
+           END-IF
+       .
+       2460-ACRESCENTAR-TABELA-EMPRESAS-FIM.
+       EXIT.
+      *****************************************************************
+      * GRAVAR, NO ARQUIVO CKPTEMP, UM REGISTRO DE DETALHE PARA A
+      * LINHA DE WK-TAB-EMPRESA INDICADA POR WK-IDX-EMP
+      *****************************************************************
+       2465-GRAVAR-UMA-EMPRESA SECTION.
+           MOVE WK-TE-CNPJ (WK-IDX-EMP)       TO CKPT-E-CNPJ
+           MOVE WK-TE-NOME (WK-IDX-EMP)       TO CKPT-E-NOME
+           MOVE WK-TE-ATIVO (WK-IDX-EMP)      TO CKPT-E-ATIVO
+           MOVE WK-TE-SIT (WK-IDX-EMP)        TO CKPT-E-SIT
+           MOVE WK-TE-QTD-SOCIOS (WK-IDX-EMP) TO CKPT-E-QTD-SOCIOS
+           MOVE WK-TE-INI-PAR (WK-IDX-EMP)    TO CKPT-E-INI-PAR
+           MOVE WK-TE-ANOS (WK-IDX-EMP)       TO CKPT-E-ANOS
+           WRITE FL-CKPTEMP-ARQ
+           IF WK-STATUS-CKPTEMP NOT EQUAL 0
+               DISPLAY 'ERRO AO GRAVAR O CKPTEMP' WK-STATUS-CKPTEMP
+           END-IF
+       .
+       2465-GRAVAR-UMA-EMPRESA-FIM.
+       EXIT.
+      *****************************************************************
+      * ACRESCENTAR, AO ARQUIVO CKPTPAR, AS LINHAS DE WK-TAB-PAR
+      * CASADAS DESDE O ULTIMO CHECKPOINT (ALEM DE WK-CKPT-PAR-SALVAS)
+      *****************************************************************
+       2470-ACRESCENTAR-TABELA-PARES SECTION.
+           IF WK-QTD-TAB-PAR > WK-CKPT-PAR-SALVAS
+               IF WK-CKPT-PAR-SALVAS EQUAL ZEROS
+                   OPEN OUTPUT CKPTPAR
+               ELSE
+                   OPEN EXTEND CKPTPAR
+               END-IF
+               IF WK-STATUS-CKPTPAR NOT EQUAL 0
+                   DISPLAY 'ERRO DE ABERTURA DO CKPTPAR'
+                       WK-STATUS-CKPTPAR
+               ELSE
+                   COMPUTE WK-IDX-PAR = WK-CKPT-PAR-SALVAS + 1
+                   PERFORM 2475-GRAVAR-UM-PAR
+                       VARYING WK-IDX-PAR FROM WK-IDX-PAR BY 1
+                       UNTIL WK-IDX-PAR > WK-QTD-TAB-PAR
+
+                   MOVE WK-QTD-TAB-PAR TO WK-CKPT-PAR-SALVAS
+                   CLOSE CKPTPAR
+               END-IF
+           END-IF
+       .
+       2470-ACRESCENTAR-TABELA-PARES-FIM.
+       EXIT.
+      *****************************************************************
+      * GRAVAR, NO ARQUIVO CKPTPAR, UM REGISTRO DE DETALHE PARA A
+      * LINHA DE WK-TAB-PAR INDICADA POR WK-IDX-PAR
+      *****************************************************************
+       2475-GRAVAR-UM-PAR SECTION.
+           MOVE WK-TP-CNPJ (WK-IDX-PAR)       TO CKPT-P-CNPJ
+           MOVE WK-TP-CNPJ-SOCIO (WK-IDX-PAR) TO CKPT-P-CNPJ-SOCIO
+           MOVE WK-TP-NOME-SOCIO (WK-IDX-PAR) TO CKPT-P-NOME-SOCIO
+           MOVE WK-TP-STATUS (WK-IDX-PAR)     TO CKPT-P-STATUS
+           WRITE FL-CKPTPAR-ARQ
+           IF WK-STATUS-CKPTPAR NOT EQUAL 0
+               DISPLAY 'ERRO AO GRAVAR O CKPTPAR' WK-STATUS-CKPTPAR
+           END-IF
        .
-       2600-GERAR-RELATORIO-FIM.
+       2475-GRAVAR-UM-PAR-FIM.
        EXIT.
       *****************************************************************
-      * FINALIZAR
+      * REGISTRAR ORFAO DE CNPJ - o ARQ-L-CNPJ atual nao tem nenhum
+      * socio em LISTA-SOCIOS (SOCIOS.txt ja passou deste CNPJ)
+      *****************************************************************
+       2500-REGISTRAR-ORFAO-CNPJ SECTION.
+           ADD 1 TO WK-TOT-ORFAO-CNPJ
+
+           MOVE SPACES TO FL-EXCECOES-ARQ
+           STRING
+               'CNPJ SEM SOCIO : ' DELIMITED BY SIZE
+               ARQ-L-CNPJ          DELIMITED BY SIZE
+               ' - '               DELIMITED BY SIZE
+               ARQ-L-NOME          DELIMITED BY SIZE
+               INTO FL-EXCECOES-ARQ
+           END-STRING
+           WRITE FL-EXCECOES-ARQ AFTER ADVANCING 1 LINE
+
+           IF WK-STATUS-EXC NOT EQUAL 0
+               DISPLAY 'ERRO AO GRAVAR EXCECOES' WK-STATUS-EXC
+           END-IF
+       .
+       2500-REGISTRAR-ORFAO-CNPJ-FIM.
+       EXIT.
+      *****************************************************************
+      * REGISTRAR ORFAO DE SOCIO - o ARQ-S-CNPJ atual nunca aparece
+      * em LISTA-CNPJ (CNPJ.txt ja passou deste CNPJ)
+      *****************************************************************
+       2550-REGISTRAR-ORFAO-SOCIO SECTION.
+           ADD 1 TO WK-TOT-ORFAO-SOCIO
+
+           MOVE SPACES TO FL-EXCECOES-ARQ
+           STRING
+               'SOCIO SEM CNPJ: ' DELIMITED BY SIZE
+               ARQ-S-CNPJ         DELIMITED BY SIZE
+               ' - '              DELIMITED BY SIZE
+               ARQ-S-NOME         DELIMITED BY SIZE
+               INTO FL-EXCECOES-ARQ
+           END-STRING
+           WRITE FL-EXCECOES-ARQ AFTER ADVANCING 1 LINE
+
+           IF WK-STATUS-EXC NOT EQUAL 0
+               DISPLAY 'ERRO AO GRAVAR EXCECOES' WK-STATUS-EXC
+           END-IF
+       .
+       2550-REGISTRAR-ORFAO-SOCIO-FIM.
+       EXIT.
+      *****************************************************************
+      * FINALIZAR - monta as secoes do relatorio a partir das
+      * tabelas em memoria e fecha tudo
       *****************************************************************
        3000-FINALIZAR SECTION.
+           PERFORM 3100-GERAR-BLOCO-EMPRESAS
+           PERFORM 3200-GERAR-FAIXAS-TEMPO
+           PERFORM 3300-GERAR-CONCENTRACAO-SOCIETARIA
+           PERFORM 3400-GERAR-STATUS-SOCIOS
+           PERFORM 3900-GERAR-RODAPE
+
            CLOSE LISTA-CNPJ
            IF WK-STATUS-E01 NOT EQUAL 0
                DISPLAY 'ERRO AO FECHAR O CNPJ.txt' WK-STATUS-E01
@@ -268,11 +1142,543 @@
                DISPLAY 'ERRO AO FECHAR O RELATORIO.txt' WK-STATUS-S
            END-IF
 
+           CLOSE EXCECOES
+           IF WK-STATUS-EXC NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE EXCECOES'
+                   WK-STATUS-EXC
+           END-IF
+
+           CLOSE CSV-EXTRATO
+           IF WK-STATUS-CSV NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O EXTRATO CSV' WK-STATUS-CSV
+           END-IF
+
            DISPLAY 'Processo concluido.'
 
            STOP RUN
        .
        3000-FINALIZAR-FIM.
        EXIT.
+      *****************************************************************
+      * ABORTAR O PROCESSAMENTO POR QUEBRA DE SEQUENCIA NA LEITURA DAS
+      * LISTAS DE ENTRADA - NAO GERA AS SECOES DO RELATORIO SOBRE
+      * DADOS INCOMPLETOS,
+      * APENAS FECHA OS ARQUIVOS E ENCERRA COM RETURN-CODE <> 0 PARA
+      * QUE O AGENDADOR DO JOB DETECTE A FALHA
+      *****************************************************************
+       3050-ABORTAR-PROCESSAMENTO SECTION.
+           CLOSE LISTA-CNPJ
+           IF WK-STATUS-E01 NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O CNPJ.txt' WK-STATUS-E01
+           END-IF
+
+           CLOSE LISTA-SOCIOS
+           IF WK-STATUS-E02 NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O SOCIOS.txt' WK-STATUS-E02
+           END-IF
+
+           CLOSE RELATORIO
+           IF WK-STATUS-S NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O RELATORIO.txt' WK-STATUS-S
+           END-IF
+
+           CLOSE EXCECOES
+           IF WK-STATUS-EXC NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O ARQUIVO DE EXCECOES'
+                   WK-STATUS-EXC
+           END-IF
+
+           CLOSE CSV-EXTRATO
+           IF WK-STATUS-CSV NOT EQUAL 0
+               DISPLAY 'ERRO AO FECHAR O EXTRATO CSV' WK-STATUS-CSV
+           END-IF
+
+           DISPLAY 'Processo ABORTADO por quebra de sequencia no '
+               'arquivo de entrada - BALANCEMW.txt NAO foi concluido.'
+
+           MOVE 16 TO RETURN-CODE
+
+           STOP RUN
+       .
+       3050-ABORTAR-PROCESSAMENTO-FIM.
+       EXIT.
+      *****************************************************************
+      * GERAR OS BLOCOS DE EMPRESAS ATIVAS E INATIVAS/SUSPENSAS,
+      * PERCORRENDO A TABELA DE EMPRESAS CASADAS DUAS VEZES
+      *****************************************************************
+       3100-GERAR-BLOCO-EMPRESAS SECTION.
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-TIT-ATIVAS TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           PERFORM 3150-IMPRIMIR-EMPRESAS-DO-BLOCO
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-TIT-INATIVAS TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           PERFORM 3180-IMPRIMIR-EMPRESAS-DO-BLOCO
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL EMPRESAS ATIVAS.......: ' DELIMITED BY SIZE
+               WK-QTD-EMP-ATIVAS                DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL EMPRESAS INATIVAS.....: ' DELIMITED BY SIZE
+               WK-QTD-EMP-INATIVAS              DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3100-GERAR-BLOCO-EMPRESAS-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR, NO BLOCO DE ATIVAS, A EMPRESA DO INDICE ATUAL E
+      * OS SEUS SOCIOS, QUANDO ARQ-L-ATIVO FOR 'SIM'
+      *****************************************************************
+       3150-IMPRIMIR-EMPRESAS-DO-BLOCO SECTION.
+           IF WK-TE-ATIVO (WK-IDX-EMP) (1:3) EQUAL 'SIM'
+               ADD 1 TO WK-QTD-EMP-ATIVAS
+               PERFORM 3160-IMPRIMIR-CABECALHO-EMPRESA
+               PERFORM 3170-IMPRIMIR-SOCIOS-DA-EMPRESA
+           END-IF
+       .
+       3150-IMPRIMIR-EMPRESAS-DO-BLOCO-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR CABECALHO DA EMPRESA (CNPJ + NOME)
+      *****************************************************************
+       3160-IMPRIMIR-CABECALHO-EMPRESA SECTION.
+           MOVE SPACES      TO FL-RELATORIO-ARQ
+           MOVE WK-TE-CNPJ (WK-IDX-EMP) TO FL-RELATORIO-ARQ (1:14)
+           MOVE WK-TE-NOME (WK-IDX-EMP) TO FL-RELATORIO-ARQ (18:42)
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3160-IMPRIMIR-CABECALHO-EMPRESA-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR OS SOCIOS DA EMPRESA DO INDICE ATUAL, CONSULTANDO
+      * A TABELA DE PARES A PARTIR DE WK-TE-INI-PAR
+      *****************************************************************
+       3170-IMPRIMIR-SOCIOS-DA-EMPRESA SECTION.
+           PERFORM 3175-IMPRIMIR-UM-SOCIO
+               VARYING WK-IDX-PAR FROM WK-TE-INI-PAR (WK-IDX-EMP)
+               BY 1
+               UNTIL WK-IDX-PAR > WK-TE-INI-PAR (WK-IDX-EMP)
+                   + WK-TE-QTD-SOCIOS (WK-IDX-EMP) - 1
+       .
+       3170-IMPRIMIR-SOCIOS-DA-EMPRESA-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR UMA LINHA DE SOCIO NO LAYOUT ORIGINAL DO RELATORIO
+      *****************************************************************
+       3175-IMPRIMIR-UM-SOCIO SECTION.
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           MOVE WK-TP-CNPJ-SOCIO (WK-IDX-PAR) TO
+               FL-RELATORIO-ARQ (1:14)
+           MOVE WK-TP-NOME-SOCIO (WK-IDX-PAR) TO
+               FL-RELATORIO-ARQ (23:37)
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           IF WK-STATUS-S NOT EQUAL 0
+               DISPLAY 'ERRO AO GRAVAR NO RELATORIO.txt' WK-STATUS-S
+           END-IF
+       .
+       3175-IMPRIMIR-UM-SOCIO-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR, NO BLOCO DE INATIVAS/SUSPENSAS, A EMPRESA DO
+      * INDICE ATUAL E OS SEUS SOCIOS, QUANDO ARQ-L-ATIVO NAO FOR
+      * 'SIM' (identificada tambem pela situacao em ARQ-L-SIT)
+      *****************************************************************
+       3180-IMPRIMIR-EMPRESAS-DO-BLOCO SECTION.
+           IF WK-TE-ATIVO (WK-IDX-EMP) (1:3) NOT EQUAL 'SIM'
+               ADD 1 TO WK-QTD-EMP-INATIVAS
+               PERFORM 3190-IMPRIMIR-CABECALHO-INATIVA
+               PERFORM 3170-IMPRIMIR-SOCIOS-DA-EMPRESA
+           END-IF
+       .
+       3180-IMPRIMIR-EMPRESAS-DO-BLOCO-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR CABECALHO DA EMPRESA INATIVA/SUSPENSA (CNPJ + NOME
+      * + situacao vinda de ARQ-L-SIT)
+      *****************************************************************
+       3190-IMPRIMIR-CABECALHO-INATIVA SECTION.
+           MOVE SPACES      TO FL-RELATORIO-ARQ
+           MOVE WK-TE-CNPJ (WK-IDX-EMP) TO FL-RELATORIO-ARQ (1:14)
+           MOVE WK-TE-NOME (WK-IDX-EMP) TO FL-RELATORIO-ARQ (18:36)
+           MOVE WK-TE-SIT (WK-IDX-EMP)  TO FL-RELATORIO-ARQ (54:06)
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3190-IMPRIMIR-CABECALHO-INATIVA-FIM.
+       EXIT.
+      *****************************************************************
+      * GERAR A SECAO DE TEMPO DE ABERTURA DAS EMPRESAS, EM QUATRO
+      * FAIXAS (MENOS DE 1 ANO / 1 A 5 / 5 A 10 / MAIS DE 10), CADA
+      * UMA COM A LISTA DE CNPJ E A CONTAGEM DA FAIXA
+      *****************************************************************
+       3200-GERAR-FAIXAS-TEMPO SECTION.
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-TIT-FAIXAS TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE WK-TIT-FAIXA1 TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           PERFORM 3210-IMPRIMIR-FAIXA1
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+           PERFORM 3250-IMPRIMIR-TOTAL-FAIXA1
+
+           MOVE WK-TIT-FAIXA2 TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           PERFORM 3220-IMPRIMIR-FAIXA2
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+           PERFORM 3250-IMPRIMIR-TOTAL-FAIXA2
+
+           MOVE WK-TIT-FAIXA3 TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           PERFORM 3230-IMPRIMIR-FAIXA3
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+           PERFORM 3250-IMPRIMIR-TOTAL-FAIXA3
+
+           MOVE WK-TIT-FAIXA4 TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           PERFORM 3240-IMPRIMIR-FAIXA4
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+           PERFORM 3250-IMPRIMIR-TOTAL-FAIXA4
+       .
+       3200-GERAR-FAIXAS-TEMPO-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR AS EMPRESAS COM MENOS DE 1 ANO DE ABERTURA
+      *****************************************************************
+       3210-IMPRIMIR-FAIXA1 SECTION.
+           IF WK-TE-ANOS (WK-IDX-EMP) < 1
+               ADD 1 TO WK-QTD-FAIXA1
+               PERFORM 3215-IMPRIMIR-EMPRESA-FAIXA
+           END-IF
+       .
+       3210-IMPRIMIR-FAIXA1-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR AS EMPRESAS DE 1 A 5 ANOS DE ABERTURA
+      *****************************************************************
+       3220-IMPRIMIR-FAIXA2 SECTION.
+           IF WK-TE-ANOS (WK-IDX-EMP) >= 1
+               AND WK-TE-ANOS (WK-IDX-EMP) < 5
+               ADD 1 TO WK-QTD-FAIXA2
+               PERFORM 3215-IMPRIMIR-EMPRESA-FAIXA
+           END-IF
+       .
+       3220-IMPRIMIR-FAIXA2-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR AS EMPRESAS DE 5 A 10 ANOS DE ABERTURA
+      *****************************************************************
+       3230-IMPRIMIR-FAIXA3 SECTION.
+           IF WK-TE-ANOS (WK-IDX-EMP) >= 5
+               AND WK-TE-ANOS (WK-IDX-EMP) < 10
+               ADD 1 TO WK-QTD-FAIXA3
+               PERFORM 3215-IMPRIMIR-EMPRESA-FAIXA
+           END-IF
+       .
+       3230-IMPRIMIR-FAIXA3-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR AS EMPRESAS COM 10 ANOS OU MAIS DE ABERTURA
+      *****************************************************************
+       3240-IMPRIMIR-FAIXA4 SECTION.
+           IF WK-TE-ANOS (WK-IDX-EMP) >= 10
+               ADD 1 TO WK-QTD-FAIXA4
+               PERFORM 3215-IMPRIMIR-EMPRESA-FAIXA
+           END-IF
+       .
+       3240-IMPRIMIR-FAIXA4-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR UMA LINHA DA FAIXA DE TEMPO (CNPJ + NOME + ANOS)
+      *****************************************************************
+       3215-IMPRIMIR-EMPRESA-FAIXA SECTION.
+           MOVE WK-TE-ANOS (WK-IDX-EMP) TO WK-ANOS-ED
+
+           MOVE SPACES      TO FL-RELATORIO-ARQ
+           MOVE WK-TE-CNPJ (WK-IDX-EMP) TO FL-RELATORIO-ARQ (1:14)
+           MOVE WK-TE-NOME (WK-IDX-EMP) TO FL-RELATORIO-ARQ (18:39)
+           MOVE WK-ANOS-ED  TO FL-RELATORIO-ARQ (58:3)
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3215-IMPRIMIR-EMPRESA-FAIXA-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR OS TOTAIS DE CADA FAIXA DE TEMPO
+      *****************************************************************
+       3250-IMPRIMIR-TOTAL-FAIXA1 SECTION.
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL NESTA FAIXA...........: ' DELIMITED BY SIZE
+               WK-QTD-FAIXA1                    DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3250-IMPRIMIR-TOTAL-FAIXA1-FIM.
+       EXIT.
+
+       3250-IMPRIMIR-TOTAL-FAIXA2 SECTION.
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL NESTA FAIXA...........: ' DELIMITED BY SIZE
+               WK-QTD-FAIXA2                    DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3250-IMPRIMIR-TOTAL-FAIXA2-FIM.
+       EXIT.
+
+       3250-IMPRIMIR-TOTAL-FAIXA3 SECTION.
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL NESTA FAIXA...........: ' DELIMITED BY SIZE
+               WK-QTD-FAIXA3                    DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3250-IMPRIMIR-TOTAL-FAIXA3-FIM.
+       EXIT.
+
+       3250-IMPRIMIR-TOTAL-FAIXA4 SECTION.
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL NESTA FAIXA...........: ' DELIMITED BY SIZE
+               WK-QTD-FAIXA4                    DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3250-IMPRIMIR-TOTAL-FAIXA4-FIM.
+       EXIT.
+      *****************************************************************
+      * GERAR A LISTAGEM DE CONCENTRACAO SOCIETARIA - EMPRESAS
+      * CASADAS CUJA QUANTIDADE DE SOCIOS SUPERA WK-LIMITE-SOCIOS
+      *****************************************************************
+       3300-GERAR-CONCENTRACAO-SOCIETARIA SECTION.
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-TIT-CONCENTRACAO TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           PERFORM 3310-IMPRIMIR-EMPRESA-CONCENTRADA
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL ACIMA DO LIMITE.......: ' DELIMITED BY SIZE
+               WK-QTD-CONCENTRACAO              DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3300-GERAR-CONCENTRACAO-SOCIETARIA-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR UMA LINHA DA CONCENTRACAO SOCIETARIA (CNPJ + NOME +
+      * QUANTIDADE DE SOCIOS), QUANDO ACIMA DO LIMITE CONFIGURADO
+      *****************************************************************
+       3310-IMPRIMIR-EMPRESA-CONCENTRADA SECTION.
+           IF WK-TE-QTD-SOCIOS (WK-IDX-EMP) > WK-LIMITE-SOCIOS
+               ADD 1 TO WK-QTD-CONCENTRACAO
+               MOVE WK-TE-QTD-SOCIOS (WK-IDX-EMP) TO WK-QTD-SOCIOS-ED
+
+               MOVE SPACES      TO FL-RELATORIO-ARQ
+               MOVE WK-TE-CNPJ (WK-IDX-EMP) TO FL-RELATORIO-ARQ (1:14)
+               MOVE WK-TE-NOME (WK-IDX-EMP) TO FL-RELATORIO-ARQ (18:39)
+               MOVE WK-QTD-SOCIOS-ED TO FL-RELATORIO-ARQ (57:4)
+               WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           END-IF
+       .
+       3310-IMPRIMIR-EMPRESA-CONCENTRADA-FIM.
+       EXIT.
+      *****************************************************************
+      * GERAR A SECAO DE SITUACAO DOS SOCIOS POR EMPRESA, SEPARANDO
+      * OS SOCIOS ATIVOS (ARQ-S-STATUS = 'ATIVO') DOS INATIVOS E
+      * REMOVIDOS, EMPRESA A EMPRESA
+      *****************************************************************
+       3400-GERAR-STATUS-SOCIOS SECTION.
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-TIT-STATUS-SOCIOS TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           PERFORM 3410-IMPRIMIR-EMPRESA-STATUS
+               VARYING WK-IDX-EMP FROM 1 BY 1
+               UNTIL WK-IDX-EMP > WK-QTD-TAB-EMPRESA
+       .
+       3400-GERAR-STATUS-SOCIOS-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR A SITUACAO DOS SOCIOS DA EMPRESA DO INDICE ATUAL -
+      * CABECALHO DA EMPRESA, LISTA DE ATIVOS, LISTA DE
+      * INATIVOS/REMOVIDOS E OS RESPECTIVOS TOTAIS
+      *****************************************************************
+       3410-IMPRIMIR-EMPRESA-STATUS SECTION.
+           PERFORM 3160-IMPRIMIR-CABECALHO-EMPRESA
+
+           MOVE ZEROS TO WK-QTD-SOCIOS-ATIVOS-EMP
+           MOVE ZEROS TO WK-QTD-SOCIOS-INATIVOS-EMP
+
+           PERFORM 3420-IMPRIMIR-SOCIO-ATIVO
+               VARYING WK-IDX-PAR FROM WK-TE-INI-PAR (WK-IDX-EMP)
+               BY 1
+               UNTIL WK-IDX-PAR > WK-TE-INI-PAR (WK-IDX-EMP)
+                   + WK-TE-QTD-SOCIOS (WK-IDX-EMP) - 1
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               '  SOCIOS ATIVOS.............: ' DELIMITED BY SIZE
+               WK-QTD-SOCIOS-ATIVOS-EMP          DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           PERFORM 3430-IMPRIMIR-SOCIO-INATIVO
+               VARYING WK-IDX-PAR FROM WK-TE-INI-PAR (WK-IDX-EMP)
+               BY 1
+               UNTIL WK-IDX-PAR > WK-TE-INI-PAR (WK-IDX-EMP)
+                   + WK-TE-QTD-SOCIOS (WK-IDX-EMP) - 1
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               '  SOCIOS INATIVOS/REMOVIDOS.: ' DELIMITED BY SIZE
+               WK-QTD-SOCIOS-INATIVOS-EMP        DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3410-IMPRIMIR-EMPRESA-STATUS-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR UM SOCIO ATIVO (ARQ-S-STATUS = 'ATIVO') DA EMPRESA
+      *****************************************************************
+       3420-IMPRIMIR-SOCIO-ATIVO SECTION.
+           IF WK-TP-STATUS (WK-IDX-PAR) (1:5) EQUAL 'ATIVO'
+               ADD 1 TO WK-QTD-SOCIOS-ATIVOS-EMP
+               PERFORM 3175-IMPRIMIR-UM-SOCIO
+           END-IF
+       .
+       3420-IMPRIMIR-SOCIO-ATIVO-FIM.
+       EXIT.
+      *****************************************************************
+      * IMPRIMIR UM SOCIO INATIVO OU REMOVIDO DA EMPRESA
+      *****************************************************************
+       3430-IMPRIMIR-SOCIO-INATIVO SECTION.
+           IF WK-TP-STATUS (WK-IDX-PAR) (1:5) NOT EQUAL 'ATIVO'
+               ADD 1 TO WK-QTD-SOCIOS-INATIVOS-EMP
+               PERFORM 3175-IMPRIMIR-UM-SOCIO
+           END-IF
+       .
+       3430-IMPRIMIR-SOCIO-INATIVO-FIM.
+       EXIT.
+      *****************************************************************
+      * GERAR O RODAPE DE TOTAIS DE CONTROLE, ESCRITO NO RELATORIO.txt
+      * ANTES DO FECHAMENTO DO ARQUIVO
+      *****************************************************************
+       3900-GERAR-RODAPE SECTION.
+           IF WK-TOT-CNPJ-LIDOS > ZEROS
+               COMPUTE WK-MEDIA-CALC ROUNDED =
+                   WK-TOT-LINHAS-CASADAS / WK-TOT-CNPJ-LIDOS
+           ELSE
+               MOVE ZEROS TO WK-MEDIA-CALC
+           END-IF
+           MOVE WK-MEDIA-CALC TO WK-MEDIA-SOCIOS
+
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           MOVE 'TOTAIS DE CONTROLE DO PROCESSAMENTO' TO
+               FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+           MOVE WK-CABEC-L TO FL-RELATORIO-ARQ
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL DE CNPJ LIDOS..........: ' DELIMITED BY SIZE
+               WK-TOT-CNPJ-LIDOS                  DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL DE SOCIOS LIDOS........: ' DELIMITED BY SIZE
+               WK-TOT-SOCIOS-LIDOS                DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL DE LINHAS CASADAS......: ' DELIMITED BY SIZE
+               WK-TOT-LINHAS-CASADAS              DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'MEDIA DE SOCIOS POR CNPJ.....: ' DELIMITED BY SIZE
+               WK-MEDIA-SOCIOS                    DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL DE CNPJ ORFAOS.........: ' DELIMITED BY SIZE
+               WK-TOT-ORFAO-CNPJ                  DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO FL-RELATORIO-ARQ
+           STRING
+               'TOTAL DE SOCIOS ORFAOS.......: ' DELIMITED BY SIZE
+               WK-TOT-ORFAO-SOCIO                 DELIMITED BY SIZE
+               INTO FL-RELATORIO-ARQ
+           END-STRING
+           WRITE FL-RELATORIO-ARQ AFTER ADVANCING 1 LINE
+       .
+       3900-GERAR-RODAPE-FIM.
+       EXIT.
 
        END PROGRAM CBLZMW06.
